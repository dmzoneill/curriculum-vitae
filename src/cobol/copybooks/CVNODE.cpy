@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*                                                                *
+000030*   CVNODE.CPY                                                  *
+000040*                                                                *
+000050*   ONE ENTRY OF A CANDIDATE'S CURRICULUM VITAE.  A "NODE" IS    *
+000060*   ONE FACT LIFTED OUT OF THE SOURCE YAML FILE - A SINGLE       *
+000070*   EDUCATION ENTRY, A SINGLE JOB, A SINGLE SKILL, OR A SINGLE   *
+000080*   CERTIFICATION.  THE SECTION CODE SAYS WHICH OF THOSE IT IS.  *
+000090*                                                                *
+000100*   MODIFICATION HISTORY.                                       *
+000110*       2026-08-09  RM  ORIGINAL LAYOUT.                        *
+000120*                                                                *
+000130******************************************************************
+000140 05  CV-SECTION-CODE             PIC X(02).
+000150     88  CV-SECT-EDUCATION           VALUE 'ED'.
+000160     88  CV-SECT-EXPERIENCE          VALUE 'EX'.
+000170     88  CV-SECT-SKILLS              VALUE 'SK'.
+000180     88  CV-SECT-CERTIFICATION       VALUE 'CE'.
+000190 05  CV-CANDIDATE-ID             PIC X(10).
+000200 05  CV-TITLE                    PIC X(40).
+000210 05  CV-ORGANIZATION             PIC X(40).
+000220 05  CV-START-DATE               PIC X(08).
+000230 05  CV-END-DATE                 PIC X(08).
+000240 05  CV-DESCRIPTION              PIC X(80).
+000250 05  CV-SORT-SEQUENCE            PIC 9(05) COMP.
+000260 05  CV-VERSION-NUMBER           PIC 9(05) COMP.
+000270 05  CV-SUPERSEDED-SWITCH        PIC X(01).
+000280     88  CV-IS-SUPERSEDED            VALUE 'Y'.
+000290     88  CV-IS-CURRENT               VALUE 'N'.
