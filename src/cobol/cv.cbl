@@ -1,35 +1,1220 @@
-* First, we need to parse the YAML file and convert it into a data structure
-
-PERFORM parse-yaml-file USING "file.yaml".
-
-* Then we can iterate through the nodes in the data structure
-
-PERFORM VARYING node-index FROM 1 BY 1
-    UNTIL node-index > number-of-nodes
-    PERFORM process-node USING node-index
-END-PERFORM.
-
-* parse-yaml-file subroutine
-
-* Pseudo code to parse the YAML file and convert it into a data structure
-
-PROCEDURE DIVISION USING file-name.
-    OPEN INPUT file-name.
-    READ file-name INTO record.
-    PERFORM UNTIL end-of-file
-        * Parse the record and add it to the data structure
-        ADD record TO data-structure.
-        READ file-name INTO record.
-    END-PERFORM.
-    CLOSE file-name.
-END-PROCEDURE.
-
-* process-node subroutine
-
-* Pseudo code to process a single node in the data structure
-
-PROCEDURE DIVISION USING node-index.
-    MOVE data-structure(node-index) TO node.
-    * Process the node as needed
-    * ...
-END-PROCEDURE.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CV100.
+000030 AUTHOR. R MARLOWE.
+000040 INSTALLATION. CORPORATE IT - BATCH SYSTEMS.
+000050 DATE-WRITTEN. 2024-01-15.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*   CV100 - CURRICULUM VITAE BATCH LOADER / REPORTER.           *
+000100*                                                               *
+000110*   READS ONE OR MORE YAML SOURCE FILES, ONE PER CANDIDATE,     *
+000120*   LOADS THE ENTRIES INTO AN IN-MEMORY NODE TABLE, AND         *
+000130*   PRODUCES A PRINT-READY CV REPORT.                          *
+000140*                                                               *
+000150*   MODIFICATION HISTORY.                                      *
+000160*       2024-01-15  RM  ORIGINAL VERSION.                      *
+000170*       2026-08-09  RM  ADDED CV-NODE-RECORD COPYBOOK - NODE    *
+000180*                       TABLE IS NOW FIELD-AWARE INSTEAD OF AN  *
+000190*                       UNTYPED RECORD AREA.                    *
+000200*       2026-08-09  RM  PROCESS-NODE NOW DISPATCHES BY SECTION  *
+000210*                       CODE INSTEAD OF TREATING EVERY NODE     *
+000220*                       ALIKE.                                  *
+000230*       2026-08-09  RM  PARSE-YAML-FILE NOW EXTRACTS FIELDS     *
+000240*                       AND REJECTS NODES MISSING A REQUIRED    *
+000250*                       FIELD TO A SAME-DAY EXCEPTION REPORT.   *
+000260*       2026-08-09  RM  ADDED LOAD-CV-BATCH - DRIVES A WHOLE     *
+000270*                       BATCH OF YAML FILES FROM FILELIST.TXT   *
+000280*                       INSTEAD OF A SINGLE HARDCODED NAME.      *
+000290*       2026-08-09  RM  ADDED CHECKPOINT/RESTART SUPPORT TO THE  *
+000300*                       YAML READ LOOP (CVCKPT.DAT).             *
+000310*       2026-08-09  RM  ADDED WRITE-CV-REPORT - PRINT-READY CV   *
+000320*                       OUTPUT (CVREPORT.TXT) WITH SECTION       *
+000330*                       HEADERS AND A PAGE BREAK PER CANDIDATE.  *
+000340*       2026-08-09  RM  ADDED SUMMARIZE-NODES - PER-SECTION      *
+000350*                       TOTALS AND A WARNING FOR ANY CANDIDATE   *
+000360*                       WITH NO EDUCATION OR EXPERIENCE ENTRIES. *
+000370*       2026-08-09  RM  ADDED AN AUDIT LOG (CVAUDIT.TXT) AROUND  *
+000380*                       EACH YAML FILE OPEN/CLOSE - FILE NAME,   *
+000390*                       OPEN/CLOSE TIME, AND NODES ADDED/        *
+000400*                       REJECTED WHILE IT WAS OPEN.              *
+000410*       2026-08-09  RM  YAML READ LOOP NOW CHECKS FILE STATUS    *
+000420*                       EXPLICITLY SO A GENUINE I/O ERROR IS NOT *
+000430*                       MISTAKEN FOR A NORMAL END OF FILE.       *
+000440*       2026-08-09  RM  ADDED RECONCILE-VERSIONS - WHEN A        *
+000450*                       CANDIDATE/SECTION/TITLE APPEARS MORE     *
+000460*                       THAN ONCE ONLY THE HIGHEST CV-VERSION-   *
+000470*                       NUMBER IS KEPT; THE REST ARE MARKED      *
+000480*                       SUPERSEDED, REPORTED, AND SKIPPED BY     *
+000490*                       PROCESS-NODE, SUMMARIZE-NODES AND THE    *
+000500*                       CV REPORT.                               *
+000510*       2026-08-09  RM  RECONCILE-PAIR'S TIEBREAK WAS BACKWARDS  *
+000520*                       ON A VERSION TIE - NOW FAVOURS THE LATER *
+000530*                       TABLE POSITION SO A RESUBMITTED ENTRY    *
+000540*                       WINS OVER THE ORIGINAL.  CHECKPOINT/     *
+000550*                       RESTART NOW SAVES EACH ADDED NODE TO     *
+000560*                       CVNODEWK.DAT AND RELOADS THOSE ROWS ON   *
+000570*                       RESTART INSTEAD OF SILENTLY DROPPING     *
+000580*                       THEM.  THE CV REPORT NOW PRINTS EACH     *
+000590*                       NODE'S DESCRIPTION.                      *
+000600*                                                               *
+000610*****************************************************************
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT CV-YAML-FILE ASSIGN DYNAMIC CV-CURRENT-FILE-NAME
+000660         ORGANIZATION LINE SEQUENTIAL
+000670         FILE STATUS IS CV-YAML-STATUS.
+000680     SELECT CV-EXCEPTION-FILE
+000690         ASSIGN DYNAMIC CV-EXCEPTION-FILE-NAME
+000700         ORGANIZATION LINE SEQUENTIAL
+000710         FILE STATUS IS CV-EXCEPTION-STATUS.
+000720     SELECT CV-CONTROL-FILE
+000730         ASSIGN TO 'FILELIST.TXT'
+000740         ORGANIZATION LINE SEQUENTIAL
+000750         FILE STATUS IS CV-CONTROL-STATUS.
+000760     SELECT CV-CHECKPOINT-FILE
+000770         ASSIGN DYNAMIC CV-CHECKPOINT-FILE-NAME
+000780         ORGANIZATION LINE SEQUENTIAL
+000790         FILE STATUS IS CV-CHECKPOINT-STATUS.
+000800     SELECT CV-NODEWORK-FILE
+000810         ASSIGN DYNAMIC CV-NODEWORK-FILE-NAME
+000820         ORGANIZATION LINE SEQUENTIAL
+000830         FILE STATUS IS CV-NODEWORK-STATUS.
+000840     SELECT CV-BATCHLOG-FILE
+000850         ASSIGN TO 'CVBDONE.DAT'
+000860         ORGANIZATION LINE SEQUENTIAL
+000870         FILE STATUS IS CV-BATCHLOG-STATUS.
+000880     SELECT CV-REPORT-FILE
+000890         ASSIGN TO 'CVREPORT.TXT'
+000900         ORGANIZATION LINE SEQUENTIAL.
+000910     SELECT CV-AUDIT-FILE
+000920         ASSIGN DYNAMIC CV-AUDIT-FILE-NAME
+000930         ORGANIZATION LINE SEQUENTIAL
+000940         FILE STATUS IS CV-AUDIT-STATUS.
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  CV-YAML-FILE.
+000980 01  CV-YAML-LINE                PIC X(132).
+000990 FD  CV-EXCEPTION-FILE.
+001000 01  CV-EXCEPTION-LINE           PIC X(132).
+001010 FD  CV-CONTROL-FILE.
+001020 01  CV-CONTROL-LINE             PIC X(40).
+001030 FD  CV-CHECKPOINT-FILE.
+001040 01  CV-CHECKPOINT-LINE          PIC X(80).
+001050 FD  CV-NODEWORK-FILE.
+001060 01  CV-NODEWORK-LINE            PIC X(220).
+001070 FD  CV-BATCHLOG-FILE.
+001080 01  CV-BATCHLOG-LINE            PIC X(40).
+001090 FD  CV-REPORT-FILE.
+001100 01  CV-REPORT-LINE              PIC X(132).
+001110 FD  CV-AUDIT-FILE.
+001120 01  CV-AUDIT-LINE               PIC X(132).
+001130 WORKING-STORAGE SECTION.
+001140 77  CV-CURRENT-FILE-NAME        PIC X(40) VALUE 'file.yaml'.
+001150 77  CV-YAML-STATUS              PIC X(02) VALUE '00'.
+001160     88  CV-YAML-STATUS-OK           VALUE '00'.
+001170     88  CV-YAML-AT-END              VALUE '10'.
+001180 77  CV-CONTROL-STATUS           PIC X(02) VALUE '00'.
+001190     88  CV-CONTROL-FILE-FOUND       VALUE '00'.
+001200     88  CV-CONTROL-MISSING          VALUE '35'.
+001210 77  CV-CHECKPOINT-STATUS        PIC X(02) VALUE '00'.
+001220     88  CV-CHECKPOINT-FOUND         VALUE '00'.
+001230 77  CV-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 25.
+001240 77  CV-CHECKPOINT-NODE-COUNT    PIC 9(05) COMP VALUE ZERO.
+001250 77  CV-CHECKPOINT-SKIP-COUNT    PIC 9(05) COMP VALUE ZERO.
+001260 77  CV-CHECKPOINT-QUOTIENT      PIC 9(05) COMP VALUE ZERO.
+001270 77  CV-CHECKPOINT-REMAINDER     PIC 9(05) COMP VALUE ZERO.
+001280 77  CV-CHECKPOINT-FILE-TEXT     PIC X(40).
+001290 77  CV-CHECKPOINT-COUNT-TEXT    PIC 9(05).
+001300 77  CV-CHECKPOINT-FILE-NAME     PIC X(40).
+001310 77  CV-NODEWORK-FILE-NAME       PIC X(40).
+001320 77  CV-NODEWORK-STATUS          PIC X(02) VALUE '00'.
+001330     88  CV-NODEWORK-FOUND           VALUE '00'.
+001340     88  CV-NODEWORK-STATUS-OK       VALUE '00'.
+001350     88  CV-NODEWORK-AT-END          VALUE '10'.
+001360 77  CV-NODEWORK-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001370     88  CV-NODEWORK-EOF             VALUE 'Y'.
+001380     88  CV-NODEWORK-NOT-EOF         VALUE 'N'.
+001390 77  CV-NODEWORK-SEQ-TEXT        PIC 9(05).
+001400 77  CV-NODEWORK-VER-TEXT        PIC 9(05).
+001410 77  CV-REPORT-PRIOR-CANDIDATE   PIC X(10).
+001420 77  CV-REPORT-PRIOR-SECTION     PIC X(02).
+001430 77  CV-REPORT-START-FIELD       PIC X(10).
+001440 77  CV-REPORT-END-FIELD         PIC X(10).
+001450 77  CV-EDUCATION-COUNT          PIC 9(05) COMP VALUE ZERO.
+001460 77  CV-EXPERIENCE-COUNT         PIC 9(05) COMP VALUE ZERO.
+001470 77  CV-SKILLS-COUNT             PIC 9(05) COMP VALUE ZERO.
+001480 77  CV-CERTIFICATION-COUNT      PIC 9(05) COMP VALUE ZERO.
+001490 77  CV-SUMMARY-PRIOR-CANDIDATE  PIC X(10).
+001500 77  CV-CAND-EDUCATN-SWITCH      PIC X(01) VALUE 'N'.
+001510     88  CV-CAND-HAS-EDUCATION       VALUE 'Y'.
+001520 77  CV-CAND-EXPERNCE-SWITCH     PIC X(01) VALUE 'N'.
+001530     88  CV-CAND-HAS-EXPERIENCE      VALUE 'Y'.
+001540 77  CV-AUDIT-FILE-NAME          PIC X(40).
+001550 77  CV-AUDIT-STATUS             PIC X(02) VALUE '00'.
+001560     88  CV-AUDIT-OPEN-OK            VALUE '00'.
+001570 77  CV-AUDIT-OPEN-TIME          PIC 9(08).
+001580 77  CV-AUDIT-CLOSE-TIME         PIC 9(08).
+001590 77  CV-AUDIT-ADDED-BEFORE       PIC 9(05) COMP VALUE ZERO.
+001600 77  CV-AUDIT-REJECTD-BEFORE     PIC 9(05) COMP VALUE ZERO.
+001610 77  CV-AUDIT-ADDED-COUNT        PIC 9(05) COMP VALUE ZERO.
+001620 77  CV-AUDIT-REJECTED-COUNT     PIC 9(05) COMP VALUE ZERO.
+001630 77  CV-AUDIT-ADDED-TEXT         PIC 9(05).
+001640 77  CV-AUDIT-REJECTD-TEXT       PIC 9(05).
+001650 77  CV-EXCEPTION-FILE-NAME      PIC X(40).
+001660 77  CV-EXCEPTION-STATUS         PIC X(02) VALUE '00'.
+001670     88  CV-EXCEPTION-OPEN-OK        VALUE '00'.
+001680 77  CV-RUN-DATE                 PIC 9(08).
+001690 77  CV-NODE-COUNT               PIC 9(05) COMP VALUE ZERO.
+001700 77  CV-NODE-INDEX               PIC 9(05) COMP VALUE ZERO.
+001710 77  CV-MAX-NODES                PIC 9(05) COMP VALUE 500.
+001720 77  CV-REJECTED-COUNT           PIC 9(05) COMP VALUE ZERO.
+001730 77  CV-END-OF-FILE-SWITCH       PIC X(01) VALUE 'N'.
+001740     88  CV-END-OF-FILE              VALUE 'Y'.
+001750     88  CV-NOT-END-OF-FILE          VALUE 'N'.
+001760 77  CV-CONTROL-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001770     88  CV-CONTROL-EOF              VALUE 'Y'.
+001780     88  CV-CONTROL-NOT-EOF          VALUE 'N'.
+001790 77  CV-BATCHLOG-STATUS          PIC X(02) VALUE '00'.
+001800     88  CV-BATCHLOG-FOUND           VALUE '00'.
+001810 77  CV-BATCHLOG-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001820     88  CV-BATCHLOG-EOF             VALUE 'Y'.
+001830     88  CV-BATCHLOG-NOT-EOF         VALUE 'N'.
+001840 77  CV-MAX-BATCH-FILES          PIC 9(05) COMP VALUE 200.
+001850 77  CV-BATCH-DONE-COUNT         PIC 9(05) COMP VALUE ZERO.
+001860 77  CV-BATCH-DONE-INDEX         PIC 9(05) COMP VALUE ZERO.
+001870 77  CV-BATCH-DONE-SWITCH        PIC X(01) VALUE 'N'.
+001880     88  CV-FILE-ALREADY-DONE        VALUE 'Y'.
+001890 77  CV-NODE-VALID-SWITCH        PIC X(01) VALUE 'Y'.
+001900     88  CV-NODE-IS-VALID            VALUE 'Y'.
+001910     88  CV-NODE-IS-INVALID          VALUE 'N'.
+001920 77  CV-YAML-IO-SWITCH           PIC X(01) VALUE 'N'.
+001930     88  CV-YAML-IO-ERROR            VALUE 'Y'.
+001940 77  CV-RECON-OUTER-INDEX        PIC 9(05) COMP VALUE ZERO.
+001950 77  CV-RECON-INNER-INDEX        PIC 9(05) COMP VALUE ZERO.
+001960 77  CV-YAML-KEY                 PIC X(20).
+001970 77  CV-YAML-VALUE               PIC X(100).
+001980*
+001990*    NAMES OF FILES THIS BATCH HAS ALREADY COMPLETED, LOADED
+002000*    FROM CVBDONE.DAT AT THE START OF THE BATCH SO A RESTART
+002010*    DOES NOT RE-SCAN AND RE-VALIDATE WORK ALREADY DONE.
+002020*
+002030 01  CV-BATCH-DONE-TABLE.
+002040     03  CV-BATCH-DONE-ENTRY OCCURS 200 TIMES
+002050                             PIC X(40).
+002060*
+002070*    ONE WORKING NODE, BUILT UP LINE BY LINE AS THE YAML FILE
+002080*    IS READ, AND ONE CURRENT NODE, USED WHEN A NODE IS TAKEN
+002090*    BACK OUT OF THE TABLE FOR PROCESSING.
+002100*
+002110 01  CV-WORK-NODE.
+002120     COPY CVNODE.
+002130 01  CV-CURRENT-NODE.
+002140     COPY CVNODE.
+002150*
+002160*    THE NODE TABLE ITSELF - THIS IS THE "DATA STRUCTURE" THAT
+002170*    THE ORIGINAL PSEUDO CODE READ EVERY NODE INTO AS AN UNTYPED
+002180*    RECORD.  EACH ENTRY IS NOW A FULL CV-NODE-RECORD.
+002190*
+002200 01  CV-NODE-TABLE.
+002210     03  CV-NODE-ENTRY OCCURS 500 TIMES.
+002220         COPY CVNODE.
+002230 PROCEDURE DIVISION.
+002240*****************************************************************
+002250*    0000-MAINLINE                                              *
+002260*****************************************************************
+002270 0000-MAINLINE.
+002280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002290     PERFORM 2000-LOAD-CV-BATCH THRU 2000-EXIT.
+002300     PERFORM 3000-RECONCILE-VERSIONS THRU 3000-EXIT.
+002310     PERFORM 3200-SORT-NODES-BY-SEQUENCE THRU 3200-EXIT.
+002320     PERFORM VARYING CV-NODE-INDEX FROM 1 BY 1
+002330         UNTIL CV-NODE-INDEX > CV-NODE-COUNT
+002340         IF CV-IS-CURRENT OF CV-NODE-ENTRY(CV-NODE-INDEX)
+002350             PERFORM 4000-PROCESS-NODE THRU 4000-EXIT
+002360         END-IF
+002370     END-PERFORM.
+002380     PERFORM 4900-SUMMARIZE-NODES THRU 4900-EXIT.
+002390     PERFORM 5000-WRITE-CV-REPORT THRU 5000-EXIT.
+002400     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002410     GOBACK.
+002420*****************************************************************
+002430*    1000-INITIALIZE                                            *
+002440*****************************************************************
+002450 1000-INITIALIZE.
+002460     MOVE ZERO TO CV-NODE-COUNT.
+002470     MOVE ZERO TO CV-NODE-INDEX.
+002480     MOVE ZERO TO CV-REJECTED-COUNT.
+002490     SET CV-NOT-END-OF-FILE TO TRUE.
+002500     ACCEPT CV-RUN-DATE FROM DATE YYYYMMDD.
+002510     STRING 'CVEXCPT.' DELIMITED BY SIZE
+002520            CV-RUN-DATE DELIMITED BY SIZE
+002530            '.TXT' DELIMITED BY SIZE
+002540         INTO CV-EXCEPTION-FILE-NAME.
+002550     OPEN EXTEND CV-EXCEPTION-FILE.
+002560     IF NOT CV-EXCEPTION-OPEN-OK
+002570         OPEN OUTPUT CV-EXCEPTION-FILE
+002580     END-IF.
+002590     STRING 'CVAUDIT.' DELIMITED BY SIZE
+002600            CV-RUN-DATE DELIMITED BY SIZE
+002610            '.TXT' DELIMITED BY SIZE
+002620         INTO CV-AUDIT-FILE-NAME.
+002630     OPEN EXTEND CV-AUDIT-FILE.
+002640     IF NOT CV-AUDIT-OPEN-OK
+002650         OPEN OUTPUT CV-AUDIT-FILE
+002660     END-IF.
+002670 1000-EXIT.
+002680     EXIT.
+002690*****************************************************************
+002700*    2000-LOAD-CV-BATCH                                         *
+002710*                                                                *
+002720*    DRIVES PARSE-YAML-FILE OVER EVERY FILE NAME LISTED IN THE   *
+002730*    CONTROL FILE, SO ONE RUN CAN LOAD A WHOLE BATCH OF CVs.     *
+002740*    WHEN NO CONTROL FILE IS PRESENT WE FALL BACK TO THE OLD     *
+002750*    SINGLE-FILE BEHAVIOUR SO A ONE-OFF RUN STILL WORKS.         *
+002760*    CVBDONE.DAT REMEMBERS WHICH FILES THIS BATCH HAS ALREADY    *
+002770*    FINISHED, SO A RESTART AFTER AN ABEND SKIPS THEM INSTEAD    *
+002780*    OF RE-SCANNING AND RE-VALIDATING THEM FROM SCRATCH - THAT   *
+002790*    WOULD ALSO WASTE CV-NODE-TABLE SLOTS THAT LATER FILES IN    *
+002800*    THE BATCH STILL NEED.  THE LOG IS CLEARED ONCE THE WHOLE    *
+002810*    CONTROL FILE HAS BEEN WALKED, AND ALSO IN THE SINGLE-FILE   *
+002820*    FALLBACK BELOW, SO THE NEXT DAY'S RUN ALWAYS STARTS CLEAN   *
+002830*    NO MATTER WHICH PATH RAN.  A MISSING FILELIST.TXT (STATUS   *
+002840*    35) FALLS BACK TO THE OLD SINGLE-FILE BEHAVIOUR; ANY OTHER  *
+002850*    NON-ZERO STATUS IS A GENUINE I/O ERROR ON THE CONTROL FILE  *
+002860*    ITSELF AND IS REPORTED RATHER THAN SILENTLY TREATED AS "NO  *
+002870*    CONTROL FILE", THE SAME DISTINCTION 2150-READ-YAML-LINE     *
+002880*    ALREADY MAKES FOR THE YAML SOURCE FILES.                    *
+002890*****************************************************************
+002900 2000-LOAD-CV-BATCH.
+002910     PERFORM 2050-LOAD-BATCH-LOG THRU 2050-EXIT.
+002920     OPEN INPUT CV-CONTROL-FILE.
+002930     EVALUATE TRUE
+002940         WHEN CV-CONTROL-FILE-FOUND
+002950             SET CV-CONTROL-NOT-EOF TO TRUE
+002960             READ CV-CONTROL-FILE INTO CV-CONTROL-LINE
+002970                 AT END SET CV-CONTROL-EOF TO TRUE
+002980             END-READ
+002990             PERFORM UNTIL CV-CONTROL-EOF
+003000                 MOVE CV-CONTROL-LINE TO CV-CURRENT-FILE-NAME
+003010                 PERFORM 2060-CHECK-BATCH-LOG THRU 2060-EXIT
+003020                 IF NOT CV-FILE-ALREADY-DONE
+003030                     PERFORM 2100-PARSE-YAML-FILE THRU 2100-EXIT
+003040                 END-IF
+003050                 READ CV-CONTROL-FILE INTO CV-CONTROL-LINE
+003060                     AT END SET CV-CONTROL-EOF TO TRUE
+003070                 END-READ
+003080             END-PERFORM
+003090             CLOSE CV-CONTROL-FILE
+003100             PERFORM 2070-CLEAR-BATCH-LOG THRU 2070-EXIT
+003110         WHEN CV-CONTROL-MISSING
+003120             MOVE 'file.yaml' TO CV-CURRENT-FILE-NAME
+003130             PERFORM 2100-PARSE-YAML-FILE THRU 2100-EXIT
+003140             PERFORM 2070-CLEAR-BATCH-LOG THRU 2070-EXIT
+003150         WHEN OTHER
+003160             DISPLAY 'CV100E - I/O ERROR OPENING FILELIST.TXT'
+003170                 ' STATUS=' CV-CONTROL-STATUS
+003180     END-EVALUATE.
+003190 2000-EXIT.
+003200     EXIT.
+003210*****************************************************************
+003220*    2050-LOAD-BATCH-LOG                                        *
+003230*****************************************************************
+003240 2050-LOAD-BATCH-LOG.
+003250     MOVE ZERO TO CV-BATCH-DONE-COUNT.
+003260     OPEN INPUT CV-BATCHLOG-FILE.
+003270     IF CV-BATCHLOG-FOUND
+003280         SET CV-BATCHLOG-NOT-EOF TO TRUE
+003290         READ CV-BATCHLOG-FILE INTO CV-BATCHLOG-LINE
+003300             AT END SET CV-BATCHLOG-EOF TO TRUE
+003310         END-READ
+003320         PERFORM UNTIL CV-BATCHLOG-EOF
+003330             IF CV-BATCH-DONE-COUNT < CV-MAX-BATCH-FILES
+003340                 ADD 1 TO CV-BATCH-DONE-COUNT
+003350                 MOVE CV-BATCHLOG-LINE TO
+003360                     CV-BATCH-DONE-ENTRY(CV-BATCH-DONE-COUNT)
+003370             END-IF
+003380             READ CV-BATCHLOG-FILE INTO CV-BATCHLOG-LINE
+003390                 AT END SET CV-BATCHLOG-EOF TO TRUE
+003400             END-READ
+003410         END-PERFORM
+003420         CLOSE CV-BATCHLOG-FILE
+003430     END-IF.
+003440 2050-EXIT.
+003450     EXIT.
+003460*****************************************************************
+003470*    2060-CHECK-BATCH-LOG                                       *
+003480*****************************************************************
+003490 2060-CHECK-BATCH-LOG.
+003500     MOVE 'N' TO CV-BATCH-DONE-SWITCH.
+003510     PERFORM VARYING CV-BATCH-DONE-INDEX FROM 1 BY 1
+003520         UNTIL CV-BATCH-DONE-INDEX > CV-BATCH-DONE-COUNT
+003530         IF CV-BATCH-DONE-ENTRY(CV-BATCH-DONE-INDEX)
+003540             = CV-CURRENT-FILE-NAME
+003550             SET CV-FILE-ALREADY-DONE TO TRUE
+003560         END-IF
+003570     END-PERFORM.
+003580 2060-EXIT.
+003590     EXIT.
+003600*****************************************************************
+003610*    2070-CLEAR-BATCH-LOG                                       *
+003620*                                                                *
+003630*    THE WHOLE CONTROL FILE HAS BEEN WALKED FOR THIS RUN, SO     *
+003640*    ANY FILES IT LISTS HAVE EITHER COMPLETED OR ARE SITTING ON  *
+003650*    A CHECKPOINT OF THEIR OWN - CVBDONE.DAT HAS NOTHING LEFT TO *
+003660*    ADD AND SHOULD NOT CARRY OVER INTO A FUTURE, UNRELATED RUN  *
+003670*    OF THE SAME CONTROL FILE.                                  *
+003680*****************************************************************
+003690 2070-CLEAR-BATCH-LOG.
+003700     OPEN OUTPUT CV-BATCHLOG-FILE.
+003710     CLOSE CV-BATCHLOG-FILE.
+003720 2070-EXIT.
+003730     EXIT.
+003740*****************************************************************
+003750*    2100-PARSE-YAML-FILE                                       *
+003760*                                                                *
+003770*    READS THE YAML SOURCE FILE A LINE AT A TIME AND BUILDS A    *
+003780*    CV-NODE-RECORD FOR EACH "section:" BLOCK ENCOUNTERED.      *
+003790*****************************************************************
+003800 2100-PARSE-YAML-FILE.
+003810     PERFORM 2115-BUILD-WORK-FILE-NAMES THRU 2115-EXIT.
+003820     PERFORM 2120-READ-CHECKPOINT THRU 2120-EXIT.
+003830     MOVE CV-NODE-COUNT TO CV-AUDIT-ADDED-BEFORE.
+003840     MOVE CV-REJECTED-COUNT TO CV-AUDIT-REJECTD-BEFORE.
+003850     ACCEPT CV-AUDIT-OPEN-TIME FROM TIME.
+003860     OPEN INPUT CV-YAML-FILE.
+003870     SET CV-NOT-END-OF-FILE TO TRUE.
+003880     MOVE 'N' TO CV-YAML-IO-SWITCH.
+003890     INITIALIZE CV-WORK-NODE.
+003900     PERFORM 2150-READ-YAML-LINE THRU 2150-EXIT.
+003910     PERFORM UNTIL CV-END-OF-FILE
+003920         PERFORM 2200-PARSE-YAML-LINE THRU 2200-EXIT
+003930         PERFORM 2150-READ-YAML-LINE THRU 2150-EXIT
+003940     END-PERFORM.
+003950     IF NOT CV-YAML-IO-ERROR
+003960         PERFORM 2250-VALIDATE-AND-ADD-NODE THRU 2250-EXIT
+003970     END-IF.
+003980     CLOSE CV-YAML-FILE.
+003990     ACCEPT CV-AUDIT-CLOSE-TIME FROM TIME.
+004000     PERFORM 2190-WRITE-AUDIT-RECORD THRU 2190-EXIT.
+004010     IF NOT CV-YAML-IO-ERROR
+004020         PERFORM 2180-CLEAR-CHECKPOINT THRU 2180-EXIT
+004030         PERFORM 2185-MARK-FILE-DONE THRU 2185-EXIT
+004040     END-IF.
+004050 2100-EXIT.
+004060     EXIT.
+004070*****************************************************************
+004080*    2115-BUILD-WORK-FILE-NAMES                                 *
+004090*                                                                *
+004100*    THE CHECKPOINT AND NODE-WORK FILES USED TO BE ONE FIXED     *
+004110*    NAME SHARED BY EVERY FILE IN THE BATCH, SO AN I/O ERROR ON  *
+004120*    ONE FILE LEFT BEHIND A CHECKPOINT THAT THE NEXT FILE IN THE *
+004130*    BATCH WOULD IMMEDIATELY OVERWRITE/TRUNCATE.  EACH SOURCE    *
+004140*    FILE NOW GETS ITS OWN CHECKPOINT AND NODE-WORK FILE NAME,   *
+004150*    DERIVED FROM ITS OWN NAME, THE SAME WAY CV-EXCEPTION-FILE-  *
+004160*    NAME AND CV-AUDIT-FILE-NAME ARE ALREADY BUILT BELOW.        *
+004170*****************************************************************
+004180 2115-BUILD-WORK-FILE-NAMES.
+004190     MOVE SPACES TO CV-CHECKPOINT-FILE-NAME.
+004200     STRING CV-CURRENT-FILE-NAME DELIMITED BY SPACE
+004210            '.CKPT' DELIMITED BY SIZE
+004220         INTO CV-CHECKPOINT-FILE-NAME.
+004230     MOVE SPACES TO CV-NODEWORK-FILE-NAME.
+004240     STRING CV-CURRENT-FILE-NAME DELIMITED BY SPACE
+004250            '.NWK' DELIMITED BY SIZE
+004260         INTO CV-NODEWORK-FILE-NAME.
+004270 2115-EXIT.
+004280     EXIT.
+004290*****************************************************************
+004300*   2150-READ-YAML-LINE                                        *
+004310*                                                               *
+004320*   READS ONE LINE AND CHECKS THE FILE STATUS EXPLICITLY SO A   *
+004330*   GENUINE I/O ERROR IS NOT MISTAKEN FOR A NORMAL END OF FILE. *
+004340*   A CHECKPOINT LEFT BY AN EARLIER RUN IS ONLY CLEARED ON A    *
+004350*   CLEAN EOF, SO A FILE THAT ERRORS PARTWAY CAN BE RESTARTED.  *
+004360*****************************************************************
+004370 2150-READ-YAML-LINE.
+004380     READ CV-YAML-FILE INTO CV-YAML-LINE.
+004390     EVALUATE TRUE
+004400         WHEN CV-YAML-STATUS-OK
+004410             CONTINUE
+004420         WHEN CV-YAML-AT-END
+004430             SET CV-END-OF-FILE TO TRUE
+004440         WHEN OTHER
+004450             DISPLAY 'CV100E - I/O ERROR READING '
+004460                 CV-CURRENT-FILE-NAME ' STATUS=' CV-YAML-STATUS
+004470             SET CV-END-OF-FILE TO TRUE
+004480             SET CV-YAML-IO-ERROR TO TRUE
+004490     END-EVALUATE.
+004500 2150-EXIT.
+004510     EXIT.
+004520*****************************************************************
+004530*    2190-WRITE-AUDIT-RECORD                                    *
+004540*                                                                *
+004550*    ONE LINE PER FILE OPENED - FILE NAME, OPEN AND CLOSE TIMES, *
+004560*    AND HOW MANY NODES WERE ADDED AND REJECTED WHILE IT WAS     *
+004570*    OPEN - SO A BATCH RUN CAN BE RECONCILED AFTER THE FACT.     *
+004580*****************************************************************
+004590 2190-WRITE-AUDIT-RECORD.
+004600     COMPUTE CV-AUDIT-ADDED-COUNT =
+004610         CV-NODE-COUNT - CV-AUDIT-ADDED-BEFORE.
+004620     COMPUTE CV-AUDIT-REJECTED-COUNT =
+004630         CV-REJECTED-COUNT - CV-AUDIT-REJECTD-BEFORE.
+004640     MOVE CV-AUDIT-ADDED-COUNT TO CV-AUDIT-ADDED-TEXT.
+004650     MOVE CV-AUDIT-REJECTED-COUNT TO CV-AUDIT-REJECTD-TEXT.
+004660     MOVE SPACES TO CV-AUDIT-LINE.
+004670     STRING 'FILE=' DELIMITED BY SIZE
+004680            CV-CURRENT-FILE-NAME DELIMITED BY SIZE
+004690            ' OPEN=' DELIMITED BY SIZE
+004700            CV-AUDIT-OPEN-TIME DELIMITED BY SIZE
+004710            ' CLOSE=' DELIMITED BY SIZE
+004720            CV-AUDIT-CLOSE-TIME DELIMITED BY SIZE
+004730            ' ADDED=' DELIMITED BY SIZE
+004740            CV-AUDIT-ADDED-TEXT DELIMITED BY SIZE
+004750            ' REJECTED=' DELIMITED BY SIZE
+004760            CV-AUDIT-REJECTD-TEXT DELIMITED BY SIZE
+004770         INTO CV-AUDIT-LINE.
+004780     WRITE CV-AUDIT-LINE.
+004790 2190-EXIT.
+004800     EXIT.
+004810*****************************************************************
+004820*    2180-CLEAR-CHECKPOINT                                      *
+004830*                                                                *
+004840*    THE FILE LOADED CLEANLY TO THE END - THE CHECKPOINT AND     *
+004850*    THE SAVED NODE ROWS BEHIND IT NO LONGER APPLY, SO CLEAR     *
+004860*    BOTH BEFORE MOVING ON TO THE NEXT FILE IN THE BATCH.        *
+004870*****************************************************************
+004880 2180-CLEAR-CHECKPOINT.
+004890     OPEN OUTPUT CV-CHECKPOINT-FILE.
+004900     CLOSE CV-CHECKPOINT-FILE.
+004910     OPEN OUTPUT CV-NODEWORK-FILE.
+004920     CLOSE CV-NODEWORK-FILE.
+004930 2180-EXIT.
+004940     EXIT.
+004950*****************************************************************
+004960*    2185-MARK-FILE-DONE                                        *
+004970*                                                                *
+004980*    RECORDS THIS FILE IN CVBDONE.DAT NOW THAT IT HAS LOADED     *
+004990*    CLEANLY, SO A RESTART AFTER AN ABEND LATER IN THE SAME      *
+005000*    BATCH SKIPS IT VIA 2060-CHECK-BATCH-LOG INSTEAD OF          *
+005010*    RE-SCANNING AND RE-VALIDATING IT FROM SCRATCH.              *
+005020*****************************************************************
+005030 2185-MARK-FILE-DONE.
+005040     OPEN EXTEND CV-BATCHLOG-FILE.
+005050     IF NOT CV-BATCHLOG-FOUND
+005060         OPEN OUTPUT CV-BATCHLOG-FILE
+005070     END-IF.
+005080     MOVE CV-CURRENT-FILE-NAME TO CV-BATCHLOG-LINE.
+005090     WRITE CV-BATCHLOG-LINE.
+005100     CLOSE CV-BATCHLOG-FILE.
+005110 2185-EXIT.
+005120     EXIT.
+005130*****************************************************************
+005140*    2120-READ-CHECKPOINT                                       *
+005150*                                                                *
+005160*    IF A CHECKPOINT WAS LEFT BEHIND FOR THIS FILE BY A PRIOR    *
+005170*    RUN THAT DID NOT FINISH, PICK UP THE NODE COUNT IT LEFT     *
+005180*    OFF AT SO THE YAML SCAN DOES NOT RE-VALIDATE NODES ALREADY  *
+005190*    SEEN, AND RELOAD THE NODE ROWS THAT RUN HAD ALREADY ADDED   *
+005200*    TO THE TABLE FROM THIS FILE'S OWN NODE-WORK FILE SO THEY    *
+005210*    ARE NOT LOST - THE NODE TABLE ITSELF IS WORKING-STORAGE     *
+005220*    AND DOES NOT SURVIVE ACROSS RUNS ON ITS OWN.  THE CHECKPOINT*
+005230*    AND NODE-WORK FILE NAMES ARE SCOPED TO THIS SOURCE FILE BY  *
+005240*    2115-BUILD-WORK-FILE-NAMES, SO A DIFFERENT FILE LATER IN    *
+005250*    THE SAME BATCH NEVER TOUCHES THEM.                          *
+005260*****************************************************************
+005270 2120-READ-CHECKPOINT.
+005280     MOVE ZERO TO CV-CHECKPOINT-NODE-COUNT.
+005290     MOVE ZERO TO CV-CHECKPOINT-SKIP-COUNT.
+005300     OPEN INPUT CV-CHECKPOINT-FILE.
+005310     IF CV-CHECKPOINT-FOUND
+005320         READ CV-CHECKPOINT-FILE INTO CV-CHECKPOINT-LINE
+005330             AT END CONTINUE
+005340         END-READ
+005350         UNSTRING CV-CHECKPOINT-LINE DELIMITED BY ','
+005360             INTO CV-CHECKPOINT-FILE-TEXT CV-CHECKPOINT-COUNT-TEXT
+005370         IF CV-CHECKPOINT-FILE-TEXT = CV-CURRENT-FILE-NAME
+005380             MOVE CV-CHECKPOINT-COUNT-TEXT TO
+005390                 CV-CHECKPOINT-SKIP-COUNT
+005400         END-IF
+005410         CLOSE CV-CHECKPOINT-FILE
+005420     END-IF.
+005430     IF CV-CHECKPOINT-SKIP-COUNT > ZERO
+005440         PERFORM 2125-RELOAD-NODEWORK THRU 2125-EXIT
+005450     ELSE
+005460         OPEN OUTPUT CV-NODEWORK-FILE
+005470         CLOSE CV-NODEWORK-FILE
+005480     END-IF.
+005490 2120-EXIT.
+005500     EXIT.
+005510*****************************************************************
+005520*    2125-RELOAD-NODEWORK                                       *
+005530*                                                                *
+005540*    REBUILDS THE PART OF THE NODE TABLE THIS FILE HAD ALREADY   *
+005550*    CONTRIBUTED BEFORE THE LAST CHECKPOINT, FROM THE ROWS       *
+005560*    2255-WRITE-NODEWORK-LINE SAVED FOR EACH ONE AS IT WAS       *
+005570*    ADDED.  WITHOUT THIS A RESTART SKIPS THOSE NODES IN THE     *
+005580*    YAML SCAN BUT NEVER PUTS THEM BACK IN THE TABLE - THEY      *
+005590*    WOULD SIMPLY BE LOST.  THE CHECKPOINT AND NODE-WORK FILES   *
+005600*    ARE WRITTEN BY TWO SEPARATE, NON-ATOMIC OPENS/CLOSES, SO AN *
+005610*    ABEND CAN LEAVE A CHECKPOINT WITH A SKIP COUNT > ZERO BUT   *
+005620*    NO MATCHING NODE-WORK FILE.  GUARD THE OPEN AND EACH READ   *
+005630*    THE SAME WAY 2150-READ-YAML-LINE DOES SO A MISSING OR       *
+005640*    UNREADABLE NODE-WORK FILE IS TREATED AS "NOTHING TO         *
+005650*    RELOAD" INSTEAD OF SPINNING FOREVER WAITING FOR AN AT END   *
+005660*    THAT A FAILED OPEN WILL NEVER DELIVER.                      *
+005670*****************************************************************
+005680 2125-RELOAD-NODEWORK.
+005690     MOVE 'N' TO CV-NODEWORK-EOF-SWITCH.
+005700     OPEN INPUT CV-NODEWORK-FILE.
+005710     IF CV-NODEWORK-FOUND
+005720         PERFORM 2127-READ-NODEWORK-LINE THRU 2127-EXIT
+005730         PERFORM UNTIL CV-NODEWORK-EOF
+005740             PERFORM 2126-RELOAD-ONE-NODE THRU 2126-EXIT
+005750             PERFORM 2127-READ-NODEWORK-LINE THRU 2127-EXIT
+005760         END-PERFORM
+005770         CLOSE CV-NODEWORK-FILE
+005780     END-IF.
+005790 2125-EXIT.
+005800     EXIT.
+005810*****************************************************************
+005820*    2127-READ-NODEWORK-LINE                                     *
+005830*                                                                *
+005840*    READS ONE SAVED ROW AND CHECKS THE FILE STATUS EXPLICITLY,  *
+005850*    THE SAME WAY 2150-READ-YAML-LINE DOES, SO A GENUINE I/O     *
+005860*    ERROR PARTWAY THROUGH THE NODE-WORK FILE STOPS THE RELOAD   *
+005870*    INSTEAD OF LOOPING ON A STATUS THAT IS NEVER '10'.          *
+005880*****************************************************************
+005890 2127-READ-NODEWORK-LINE.
+005900     READ CV-NODEWORK-FILE INTO CV-NODEWORK-LINE.
+005910     EVALUATE TRUE
+005920         WHEN CV-NODEWORK-STATUS-OK
+005930             CONTINUE
+005940         WHEN CV-NODEWORK-AT-END
+005950             SET CV-NODEWORK-EOF TO TRUE
+005960         WHEN OTHER
+005970             DISPLAY 'CV100E - I/O ERROR READING '
+005980                 CV-NODEWORK-FILE-NAME
+005990                 ' STATUS=' CV-NODEWORK-STATUS
+006000             SET CV-NODEWORK-EOF TO TRUE
+006010     END-EVALUATE.
+006020 2127-EXIT.
+006030     EXIT.
+006040*****************************************************************
+006050*    2126-RELOAD-ONE-NODE                                       *
+006060*                                                                *
+006070*    UNPACKS ONE SAVED ROW BACK INTO A NODE TABLE ENTRY.  THE    *
+006080*    ROW WAS ALREADY VALIDATED WHEN IT WAS FIRST ADDED, SO IT    *
+006090*    GOES STRAIGHT INTO THE TABLE WITHOUT RE-VALIDATION.         *
+006100*****************************************************************
+006110 2126-RELOAD-ONE-NODE.
+006120     INITIALIZE CV-WORK-NODE.
+006130     UNSTRING CV-NODEWORK-LINE DELIMITED BY '|'
+006140         INTO CV-SECTION-CODE OF CV-WORK-NODE
+006150              CV-CANDIDATE-ID OF CV-WORK-NODE
+006160              CV-TITLE OF CV-WORK-NODE
+006170              CV-ORGANIZATION OF CV-WORK-NODE
+006180              CV-START-DATE OF CV-WORK-NODE
+006190              CV-END-DATE OF CV-WORK-NODE
+006200              CV-DESCRIPTION OF CV-WORK-NODE
+006210              CV-NODEWORK-SEQ-TEXT
+006220              CV-NODEWORK-VER-TEXT
+006230              CV-SUPERSEDED-SWITCH OF CV-WORK-NODE.
+006240     MOVE CV-NODEWORK-SEQ-TEXT TO
+006250         CV-SORT-SEQUENCE OF CV-WORK-NODE.
+006260     MOVE CV-NODEWORK-VER-TEXT TO
+006270         CV-VERSION-NUMBER OF CV-WORK-NODE.
+006280     IF CV-NODE-COUNT < CV-MAX-NODES
+006290         ADD 1 TO CV-NODE-COUNT
+006300         MOVE CV-WORK-NODE TO CV-NODE-ENTRY(CV-NODE-COUNT)
+006310     END-IF.
+006320     INITIALIZE CV-WORK-NODE.
+006330 2126-EXIT.
+006340     EXIT.
+006350*****************************************************************
+006360*    2200-PARSE-YAML-LINE                                       *
+006370*                                                                *
+006380*    A "---" LINE ENDS ONE NODE AND STARTS THE NEXT.  ANY OTHER  *
+006390*    LINE IS TAKEN TO BE A "key: value" PAIR FOR THE NODE        *
+006400*    CURRENTLY BEING BUILT.                                      *
+006410*****************************************************************
+006420 2200-PARSE-YAML-LINE.
+006430     IF CV-YAML-LINE(1:3) = '---'
+006440         PERFORM 2250-VALIDATE-AND-ADD-NODE THRU 2250-EXIT
+006450     ELSE
+006460         PERFORM 2220-EXTRACT-FIELD THRU 2220-EXIT
+006470     END-IF.
+006480 2200-EXIT.
+006490     EXIT.
+006500*****************************************************************
+006510*    2220-EXTRACT-FIELD                                         *
+006520*****************************************************************
+006530 2220-EXTRACT-FIELD.
+006540     UNSTRING CV-YAML-LINE DELIMITED BY ': '
+006550         INTO CV-YAML-KEY CV-YAML-VALUE.
+006560     EVALUATE CV-YAML-KEY
+006570         WHEN 'section'
+006580             MOVE CV-YAML-VALUE(1:2) TO
+006590                 CV-SECTION-CODE OF CV-WORK-NODE
+006600         WHEN 'candidate_id'
+006610             MOVE CV-YAML-VALUE(1:10) TO
+006620                 CV-CANDIDATE-ID OF CV-WORK-NODE
+006630         WHEN 'title'
+006640             MOVE CV-YAML-VALUE(1:40) TO
+006650                 CV-TITLE OF CV-WORK-NODE
+006660         WHEN 'organization'
+006670             MOVE CV-YAML-VALUE(1:40) TO
+006680                 CV-ORGANIZATION OF CV-WORK-NODE
+006690         WHEN 'start_date'
+006700             MOVE CV-YAML-VALUE(1:8) TO
+006710                 CV-START-DATE OF CV-WORK-NODE
+006720         WHEN 'end_date'
+006730             MOVE CV-YAML-VALUE(1:8) TO
+006740                 CV-END-DATE OF CV-WORK-NODE
+006750         WHEN 'description'
+006760             MOVE CV-YAML-VALUE(1:80) TO
+006770                 CV-DESCRIPTION OF CV-WORK-NODE
+006780         WHEN 'version'
+006790             MOVE CV-YAML-VALUE(1:5) TO CV-NODEWORK-VER-TEXT
+006800             MOVE CV-NODEWORK-VER-TEXT TO
+006810                 CV-VERSION-NUMBER OF CV-WORK-NODE
+006820         WHEN 'sequence'
+006830             MOVE CV-YAML-VALUE(1:5) TO CV-NODEWORK-SEQ-TEXT
+006840             MOVE CV-NODEWORK-SEQ-TEXT TO
+006850                 CV-SORT-SEQUENCE OF CV-WORK-NODE
+006860         WHEN OTHER
+006870             CONTINUE
+006880     END-EVALUATE.
+006890 2220-EXIT.
+006900     EXIT.
+006910*****************************************************************
+006920*    2250-VALIDATE-AND-ADD-NODE                                 *
+006930*                                                                *
+006940*    REJECTS A NODE THAT IS MISSING A REQUIRED FIELD INSTEAD OF  *
+006950*    LETTING IT INTO THE TABLE HALF-POPULATED.  A TITLE IS       *
+006960*    ALWAYS REQUIRED; AN ORGANIZATION AND A START DATE ARE ALSO  *
+006970*    REQUIRED FOR EVERY SECTION EXCEPT SKILLS, WHICH HAS NO      *
+006980*    ORGANIZATION OR DATES AT ALL - SEE THE REQUIRED-FIELD       *
+006990*    COMMENTS ON 4100/4200/4400-PROCESS-..., WHICH THIS MATCHES. *
+007000*****************************************************************
+007010 2250-VALIDATE-AND-ADD-NODE.
+007020     IF CV-SECTION-CODE OF CV-WORK-NODE NOT = SPACES
+007030         ADD 1 TO CV-CHECKPOINT-NODE-COUNT
+007040         IF CV-CHECKPOINT-NODE-COUNT > CV-CHECKPOINT-SKIP-COUNT
+007050             SET CV-NODE-IS-VALID TO TRUE
+007060             IF CV-TITLE OF CV-WORK-NODE = SPACES
+007070                 SET CV-NODE-IS-INVALID TO TRUE
+007080             END-IF
+007090             IF CV-START-DATE OF CV-WORK-NODE = SPACES
+007100                 AND NOT CV-SECT-SKILLS OF CV-WORK-NODE
+007110                 SET CV-NODE-IS-INVALID TO TRUE
+007120             END-IF
+007130             IF CV-ORGANIZATION OF CV-WORK-NODE = SPACES
+007140                 AND NOT CV-SECT-SKILLS OF CV-WORK-NODE
+007150                 SET CV-NODE-IS-INVALID TO TRUE
+007160             END-IF
+007170             IF CV-NODE-IS-VALID
+007180                 IF CV-NODE-COUNT < CV-MAX-NODES
+007190                     IF CV-VERSION-NUMBER OF CV-WORK-NODE = ZERO
+007200                         MOVE 1 TO
+007210                             CV-VERSION-NUMBER OF CV-WORK-NODE
+007220                     END-IF
+007230                     SET CV-IS-CURRENT OF CV-WORK-NODE TO TRUE
+007240                     ADD 1 TO CV-NODE-COUNT
+007250                     MOVE CV-WORK-NODE TO
+007260                         CV-NODE-ENTRY(CV-NODE-COUNT)
+007270                     PERFORM 2255-WRITE-NODEWORK-LINE
+007280                         THRU 2255-EXIT
+007290                 END-IF
+007300             ELSE
+007310                 ADD 1 TO CV-REJECTED-COUNT
+007320                 PERFORM 2260-WRITE-EXCEPTION THRU 2260-EXIT
+007330             END-IF
+007340             PERFORM 2270-CHECKPOINT-IF-DUE THRU 2270-EXIT
+007350         END-IF
+007360     END-IF.
+007370     INITIALIZE CV-WORK-NODE.
+007380 2250-EXIT.
+007390     EXIT.
+007400*****************************************************************
+007410*    2255-WRITE-NODEWORK-LINE                                   *
+007420*                                                                *
+007430*    SAVES THE NODE JUST ADDED TO THE TABLE AS A PIPE-DELIMITED  *
+007440*    ROW IN CVNODEWK.DAT, SO A RESTART CAN REBUILD THE TABLE UP  *
+007450*    TO THE LAST CHECKPOINT INSTEAD OF LOSING IT.  OPENED AND    *
+007460*    CLOSED AROUND EACH WRITE, THE SAME WAY 2280-WRITE-          *
+007470*    CHECKPOINT HANDLES CVCKPT.DAT, SO THE ROW IS COMMITTED TO   *
+007480*    DISK BEFORE THE NEXT NODE IS READ.                         *
+007490*****************************************************************
+007500 2255-WRITE-NODEWORK-LINE.
+007510     MOVE CV-SORT-SEQUENCE OF CV-WORK-NODE TO
+007520         CV-NODEWORK-SEQ-TEXT.
+007530     MOVE CV-VERSION-NUMBER OF CV-WORK-NODE TO
+007540         CV-NODEWORK-VER-TEXT.
+007550     MOVE SPACES TO CV-NODEWORK-LINE.
+007560     STRING CV-SECTION-CODE OF CV-WORK-NODE DELIMITED BY SIZE
+007570            '|' DELIMITED BY SIZE
+007580            CV-CANDIDATE-ID OF CV-WORK-NODE DELIMITED BY SIZE
+007590            '|' DELIMITED BY SIZE
+007600            CV-TITLE OF CV-WORK-NODE DELIMITED BY SIZE
+007610            '|' DELIMITED BY SIZE
+007620            CV-ORGANIZATION OF CV-WORK-NODE DELIMITED BY SIZE
+007630            '|' DELIMITED BY SIZE
+007640            CV-START-DATE OF CV-WORK-NODE DELIMITED BY SIZE
+007650            '|' DELIMITED BY SIZE
+007660            CV-END-DATE OF CV-WORK-NODE DELIMITED BY SIZE
+007670            '|' DELIMITED BY SIZE
+007680            CV-DESCRIPTION OF CV-WORK-NODE DELIMITED BY SIZE
+007690            '|' DELIMITED BY SIZE
+007700            CV-NODEWORK-SEQ-TEXT DELIMITED BY SIZE
+007710            '|' DELIMITED BY SIZE
+007720            CV-NODEWORK-VER-TEXT DELIMITED BY SIZE
+007730            '|' DELIMITED BY SIZE
+007740            CV-SUPERSEDED-SWITCH OF CV-WORK-NODE DELIMITED BY SIZE
+007750         INTO CV-NODEWORK-LINE.
+007760     OPEN EXTEND CV-NODEWORK-FILE.
+007770     WRITE CV-NODEWORK-LINE.
+007780     CLOSE CV-NODEWORK-FILE.
+007790 2255-EXIT.
+007800     EXIT.
+007810*****************************************************************
+007820*    2260-WRITE-EXCEPTION                                       *
+007830*****************************************************************
+007840 2260-WRITE-EXCEPTION.
+007850     MOVE SPACES TO CV-EXCEPTION-LINE.
+007860     STRING 'REJECTED - CANDIDATE ' DELIMITED BY SIZE
+007870            CV-CANDIDATE-ID OF CV-WORK-NODE DELIMITED BY SIZE
+007880            ' SECTION ' DELIMITED BY SIZE
+007890            CV-SECTION-CODE OF CV-WORK-NODE DELIMITED BY SIZE
+007900            ' TITLE ' DELIMITED BY SIZE
+007910            CV-TITLE OF CV-WORK-NODE DELIMITED BY SIZE
+007920            ' - MISSING REQUIRED FIELD' DELIMITED BY SIZE
+007930         INTO CV-EXCEPTION-LINE.
+007940     WRITE CV-EXCEPTION-LINE.
+007950 2260-EXIT.
+007960     EXIT.
+007970*****************************************************************
+007980*    2270-CHECKPOINT-IF-DUE                                     *
+007990*                                                                *
+008000*    COMMITS OUR POSITION IN THE CURRENT FILE EVERY              *
+008010*    CV-CHECKPOINT-INTERVAL NODES SO A RESTART AFTER AN ABEND    *
+008020*    DOES NOT HAVE TO REPROCESS NODES ALREADY LOADED.            *
+008030*****************************************************************
+008040 2270-CHECKPOINT-IF-DUE.
+008050     DIVIDE CV-CHECKPOINT-NODE-COUNT BY CV-CHECKPOINT-INTERVAL
+008060         GIVING CV-CHECKPOINT-QUOTIENT
+008070         REMAINDER CV-CHECKPOINT-REMAINDER.
+008080     IF CV-CHECKPOINT-REMAINDER = ZERO
+008090         PERFORM 2280-WRITE-CHECKPOINT THRU 2280-EXIT
+008100     END-IF.
+008110 2270-EXIT.
+008120     EXIT.
+008130*****************************************************************
+008140*    2280-WRITE-CHECKPOINT                                      *
+008150*****************************************************************
+008160 2280-WRITE-CHECKPOINT.
+008170     MOVE SPACES TO CV-CHECKPOINT-LINE.
+008180     MOVE CV-CHECKPOINT-NODE-COUNT TO CV-CHECKPOINT-COUNT-TEXT.
+008190     STRING CV-CURRENT-FILE-NAME DELIMITED BY SIZE
+008200            ',' DELIMITED BY SIZE
+008210            CV-CHECKPOINT-COUNT-TEXT DELIMITED BY SIZE
+008220         INTO CV-CHECKPOINT-LINE.
+008230     OPEN OUTPUT CV-CHECKPOINT-FILE.
+008240     WRITE CV-CHECKPOINT-LINE.
+008250     CLOSE CV-CHECKPOINT-FILE.
+008260 2280-EXIT.
+008270     EXIT.
+008280*****************************************************************
+008290*    3000-RECONCILE-VERSIONS                                    *
+008300*                                                                *
+008310*    A CANDIDATE'S FILE CAN BE RELOADED AFTER A CORRECTION, SO   *
+008320*    THE TABLE CAN END UP WITH MORE THAN ONE ENTRY FOR THE SAME  *
+008330*    CANDIDATE, SECTION AND TITLE.  THIS PASS RUNS BEFORE ANY    *
+008340*    NODE IS PROCESSED OR REPORTED AND KEEPS ONLY ONE ENTRY OF   *
+008350*    EACH SUCH GROUP - THE HIGHEST CV-VERSION-NUMBER, OR THE     *
+008360*    LAST ONE LOADED WHEN VERSIONS TIE - MARKING THE REST        *
+008370*    SUPERSEDED SO THEY ARE SKIPPED FROM THERE ON.               *
+008380*****************************************************************
+008390 3000-RECONCILE-VERSIONS.
+008400     PERFORM VARYING CV-RECON-OUTER-INDEX FROM 1 BY 1
+008410         UNTIL CV-RECON-OUTER-INDEX > CV-NODE-COUNT
+008420         PERFORM VARYING CV-RECON-INNER-INDEX FROM 1 BY 1
+008430             UNTIL CV-RECON-INNER-INDEX > CV-NODE-COUNT
+008440             IF CV-RECON-OUTER-INDEX NOT = CV-RECON-INNER-INDEX
+008450                 PERFORM 3100-RECONCILE-PAIR THRU 3100-EXIT
+008460             END-IF
+008470         END-PERFORM
+008480     END-PERFORM.
+008490 3000-EXIT.
+008500     EXIT.
+008510*****************************************************************
+008520*    3100-RECONCILE-PAIR                                        *
+008530*                                                                *
+008540*    COMPARES ONE PAIR OF TABLE ENTRIES.  IF BOTH ARE STILL      *
+008550*    CURRENT AND IDENTIFY THE SAME CANDIDATE/SECTION/TITLE, THE  *
+008560*    INNER ENTRY IS SUPERSEDED WHEN THE OUTER ENTRY'S VERSION    *
+008570*    IS STRICTLY HIGHER, OR THE TWO VERSIONS TIE AND THE OUTER   *
+008580*    ENTRY SITS LATER IN THE TABLE.  MOST YAML SOURCES NEVER     *
+008590*    SET "version:" AND EVERY NODE DEFAULTS TO THE SAME VALUE,   *
+008600*    SO ON A TIE THE TABLE POSITION - I.E. LOAD ORDER - IS WHAT  *
+008610*    ACTUALLY TELLS THE ORIGINAL ENTRY FROM A RESUBMITTED ONE;   *
+008620*    WITHOUT THAT TIEBREAK THE FIRST-LOADED (OLDEST) COPY WOULD  *
+008630*    ALWAYS WIN AND A CORRECTION WOULD NEVER TAKE EFFECT.        *
+008640*****************************************************************
+008650 3100-RECONCILE-PAIR.
+008660     MOVE CV-NODE-ENTRY(CV-RECON-OUTER-INDEX) TO CV-WORK-NODE.
+008670     MOVE CV-NODE-ENTRY(CV-RECON-INNER-INDEX) TO CV-CURRENT-NODE.
+008680     IF CV-IS-CURRENT OF CV-WORK-NODE
+008690         AND CV-IS-CURRENT OF CV-CURRENT-NODE
+008700         AND CV-CANDIDATE-ID OF CV-WORK-NODE
+008710             = CV-CANDIDATE-ID OF CV-CURRENT-NODE
+008720         AND CV-SECTION-CODE OF CV-WORK-NODE
+008730             = CV-SECTION-CODE OF CV-CURRENT-NODE
+008740         AND CV-TITLE OF CV-WORK-NODE
+008750             = CV-TITLE OF CV-CURRENT-NODE
+008760         AND (CV-VERSION-NUMBER OF CV-WORK-NODE >
+008770                 CV-VERSION-NUMBER OF CV-CURRENT-NODE
+008780             OR (CV-VERSION-NUMBER OF CV-WORK-NODE =
+008790                     CV-VERSION-NUMBER OF CV-CURRENT-NODE
+008800                 AND CV-RECON-OUTER-INDEX >
+008810                         CV-RECON-INNER-INDEX))
+008820         SET CV-IS-SUPERSEDED OF
+008830             CV-NODE-ENTRY(CV-RECON-INNER-INDEX) TO TRUE
+008840         DISPLAY 'CV100I - SUPERSEDED CANDIDATE '
+008850             CV-CANDIDATE-ID OF CV-CURRENT-NODE
+008860             ' SECTION ' CV-SECTION-CODE OF CV-CURRENT-NODE
+008870             ' VERSION ' CV-VERSION-NUMBER OF CV-CURRENT-NODE
+008880     END-IF.
+008890 3100-EXIT.
+008900     EXIT.
+008910*****************************************************************
+008920*    3200-SORT-NODES-BY-SEQUENCE                                *
+008930*                                                                *
+008940*    CV-SORT-SEQUENCE IS AN EXPLICIT ORDERING KEY LOADED FROM    *
+008950*    THE YAML "sequence:" KEY (SEE 2220-EXTRACT-FIELD) - IT LETS *
+008960*    A CANDIDATE PUT THEIR JOBS OR DEGREES IN A SPECIFIC ORDER   *
+008970*    EVEN WHEN THE YAML BLOCKS THEMSELVES ARE NOT IN THAT ORDER. *
+008980*    ANY NODE THAT DOES NOT SET IT DEFAULTS TO ZERO, SO ITS LOAD *
+008990*    ORDER IS UNCHANGED.  A BUBBLE PASS IS ENOUGH GIVEN THE      *
+009000*    TABLE SIZE - ONLY ADJACENT ENTRIES FOR THE SAME CANDIDATE   *
+009010*    AND SECTION ARE EVER SWAPPED, SO THE CANDIDATE/SECTION      *
+009020*    GROUPING THE REPORT AND SUMMARY DEPEND ON IS NEVER DISTURBED*
+009030*****************************************************************
+009040 3200-SORT-NODES-BY-SEQUENCE.
+009050     PERFORM VARYING CV-RECON-OUTER-INDEX FROM 1 BY 1
+009060         UNTIL CV-RECON-OUTER-INDEX > CV-NODE-COUNT
+009070         PERFORM VARYING CV-RECON-INNER-INDEX FROM 1 BY 1
+009080             UNTIL CV-RECON-INNER-INDEX >= CV-NODE-COUNT
+009090             PERFORM 3210-SORT-COMPARE-SWAP THRU 3210-EXIT
+009100         END-PERFORM
+009110     END-PERFORM.
+009120 3200-EXIT.
+009130     EXIT.
+009140*****************************************************************
+009150*    3210-SORT-COMPARE-SWAP                                     *
+009160*****************************************************************
+009170 3210-SORT-COMPARE-SWAP.
+009180     IF CV-CANDIDATE-ID OF
+009190        CV-NODE-ENTRY(CV-RECON-INNER-INDEX) =
+009200         CV-CANDIDATE-ID OF
+009210        CV-NODE-ENTRY(CV-RECON-INNER-INDEX + 1)
+009220         AND CV-SECTION-CODE OF
+009230        CV-NODE-ENTRY(CV-RECON-INNER-INDEX)
+009240             = CV-SECTION-CODE OF
+009250                 CV-NODE-ENTRY(CV-RECON-INNER-INDEX + 1)
+009260         AND CV-SORT-SEQUENCE OF
+009270             CV-NODE-ENTRY(CV-RECON-INNER-INDEX) >
+009280                 CV-SORT-SEQUENCE OF
+009290                     CV-NODE-ENTRY(CV-RECON-INNER-INDEX + 1)
+009300         MOVE CV-NODE-ENTRY(CV-RECON-INNER-INDEX) TO CV-WORK-NODE
+009310         MOVE CV-NODE-ENTRY(CV-RECON-INNER-INDEX + 1) TO
+009320             CV-NODE-ENTRY(CV-RECON-INNER-INDEX)
+009330         MOVE CV-WORK-NODE TO
+009340             CV-NODE-ENTRY(CV-RECON-INNER-INDEX + 1)
+009350     END-IF.
+009360     INITIALIZE CV-WORK-NODE.
+009370 3210-EXIT.
+009380     EXIT.
+009390*****************************************************************
+009400*    4000-PROCESS-NODE                                          *
+009410*                                                                *
+009420*    TAKES ONE NODE BACK OUT OF THE TABLE FOR PROCESSING.        *
+009430*****************************************************************
+009440 4000-PROCESS-NODE.
+009450     MOVE CV-NODE-ENTRY(CV-NODE-INDEX) TO CV-CURRENT-NODE.
+009460     EVALUATE TRUE
+009470         WHEN CV-SECT-EDUCATION OF CV-CURRENT-NODE
+009480             PERFORM 4100-PROCESS-EDUCATION-NODE THRU 4100-EXIT
+009490         WHEN CV-SECT-EXPERIENCE OF CV-CURRENT-NODE
+009500             PERFORM 4200-PROCESS-EXPERIENCE-NODE THRU 4200-EXIT
+009510         WHEN CV-SECT-SKILLS OF CV-CURRENT-NODE
+009520             PERFORM 4300-PROCESS-SKILLS-NODE THRU 4300-EXIT
+009530         WHEN CV-SECT-CERTIFICATION OF CV-CURRENT-NODE
+009540             PERFORM 4400-PROCESS-CERTIFICATN-NODE THRU 4400-EXIT
+009550         WHEN OTHER
+009560             PERFORM 4800-PROCESS-UNKNOWN-NODE THRU 4800-EXIT
+009570     END-EVALUATE.
+009580 4000-EXIT.
+009590     EXIT.
+009600*****************************************************************
+009610*    4100-PROCESS-EDUCATION-NODE                                *
+009620*                                                                *
+009630*    DEGREES, COURSES AND OTHER EDUCATION ENTRIES.  REQUIRED     *
+009640*    FIELDS ARE TITLE (QUALIFICATION), ORGANIZATION (SCHOOL)     *
+009650*    AND START-DATE.                                             *
+009660*****************************************************************
+009670 4100-PROCESS-EDUCATION-NODE.
+009680*    FORMAT AND ACCUMULATE THE EDUCATION ENTRY
+009690     ADD 1 TO CV-EDUCATION-COUNT.
+009700 4100-EXIT.
+009710     EXIT.
+009720*****************************************************************
+009730*    4200-PROCESS-EXPERIENCE-NODE                                *
+009740*                                                                *
+009750*    JOBS AND CONTRACTS.  REQUIRED FIELDS ARE TITLE (ROLE),      *
+009760*    ORGANIZATION (EMPLOYER) AND START-DATE.                     *
+009770*****************************************************************
+009780 4200-PROCESS-EXPERIENCE-NODE.
+009790*    FORMAT AND ACCUMULATE THE EXPERIENCE ENTRY
+009800     ADD 1 TO CV-EXPERIENCE-COUNT.
+009810 4200-EXIT.
+009820     EXIT.
+009830*****************************************************************
+009840*    4300-PROCESS-SKILLS-NODE                                   *
+009850*                                                                *
+009860*    SKILLS HAVE NO DATES - ONLY A TITLE IS REQUIRED.            *
+009870*****************************************************************
+009880 4300-PROCESS-SKILLS-NODE.
+009890*    FORMAT AND ACCUMULATE THE SKILLS ENTRY
+009900     ADD 1 TO CV-SKILLS-COUNT.
+009910 4300-EXIT.
+009920     EXIT.
+009930*****************************************************************
+009940*    4400-PROCESS-CERTIFICATN-NODE                              *
+009950*                                                                *
+009960*    REQUIRED FIELDS ARE TITLE (CERTIFICATION NAME), ORGANIZ-    *
+009970*    ATION (ISSUING BODY) AND START-DATE (AWARD DATE).           *
+009980*****************************************************************
+009990 4400-PROCESS-CERTIFICATN-NODE.
+010000*    FORMAT AND ACCUMULATE THE CERTIFICATION ENTRY
+010010     ADD 1 TO CV-CERTIFICATION-COUNT.
+010020 4400-EXIT.
+010030     EXIT.
+010040*****************************************************************
+010050*    4800-PROCESS-UNKNOWN-NODE                                  *
+010060*                                                                *
+010070*    A SECTION CODE WE DO NOT RECOGNIZE - LOG IT AND MOVE ON.    *
+010080*****************************************************************
+010090 4800-PROCESS-UNKNOWN-NODE.
+010100     DISPLAY 'CV100W - UNKNOWN SECTION CODE '
+010110         CV-SECTION-CODE OF CV-CURRENT-NODE
+010120         ' AT NODE ' CV-NODE-INDEX.
+010130 4800-EXIT.
+010140     EXIT.
+010150*****************************************************************
+010160*    4900-SUMMARIZE-NODES                                       *
+010170*                                                                *
+010180*    A CONTROL-BREAK SUMMARY, RUN ONCE THE NODE LOOP ABOVE HAS   *
+010190*    PROCESSED EVERY NODE.  TOTALS EACH SECTION TYPE ACROSS THE  *
+010200*    WHOLE BATCH AND FLAGS ANY CANDIDATE WITH NO EDUCATION OR    *
+010210*    NO EXPERIENCE ENTRIES, SO A BATCH RUN CAN BE RECONCILED AT  *
+010220*    A GLANCE.                                                   *
+010230*****************************************************************
+010240 4900-SUMMARIZE-NODES.
+010250     MOVE SPACES TO CV-SUMMARY-PRIOR-CANDIDATE.
+010260     MOVE 'N' TO CV-CAND-EDUCATN-SWITCH.
+010270     MOVE 'N' TO CV-CAND-EXPERNCE-SWITCH.
+010280     PERFORM VARYING CV-NODE-INDEX FROM 1 BY 1
+010290         UNTIL CV-NODE-INDEX > CV-NODE-COUNT
+010300         IF CV-IS-CURRENT OF CV-NODE-ENTRY(CV-NODE-INDEX)
+010310             PERFORM 4910-SUMMARIZE-NODE THRU 4910-EXIT
+010320         END-IF
+010330     END-PERFORM.
+010340     IF CV-SUMMARY-PRIOR-CANDIDATE NOT = SPACES
+010350         PERFORM 4950-CHECK-CANDIDATE-COMPLETE THRU 4950-EXIT
+010360     END-IF.
+010370     DISPLAY 'CV100 - BATCH SUMMARY'.
+010380     DISPLAY '  EDUCATION ENTRIES     : ' CV-EDUCATION-COUNT.
+010390     DISPLAY '  EXPERIENCE ENTRIES    : ' CV-EXPERIENCE-COUNT.
+010400     DISPLAY '  SKILLS ENTRIES        : ' CV-SKILLS-COUNT.
+010410     DISPLAY '  CERTIFICATION ENTRIES : ' CV-CERTIFICATION-COUNT.
+010420     DISPLAY '  NODES REJECTED        : ' CV-REJECTED-COUNT.
+010430 4900-EXIT.
+010440     EXIT.
+010450*****************************************************************
+010460*    4910-SUMMARIZE-NODE                                        *
+010470*****************************************************************
+010480 4910-SUMMARIZE-NODE.
+010490     IF CV-CANDIDATE-ID OF CV-NODE-ENTRY(CV-NODE-INDEX) NOT =
+010500         CV-SUMMARY-PRIOR-CANDIDATE
+010510         IF CV-SUMMARY-PRIOR-CANDIDATE NOT = SPACES
+010520             PERFORM 4950-CHECK-CANDIDATE-COMPLETE THRU 4950-EXIT
+010530         END-IF
+010540         MOVE CV-CANDIDATE-ID OF CV-NODE-ENTRY(CV-NODE-INDEX) TO
+010550             CV-SUMMARY-PRIOR-CANDIDATE
+010560         MOVE 'N' TO CV-CAND-EDUCATN-SWITCH
+010570         MOVE 'N' TO CV-CAND-EXPERNCE-SWITCH
+010580     END-IF.
+010590     EVALUATE TRUE
+010600         WHEN CV-SECT-EDUCATION OF CV-NODE-ENTRY(CV-NODE-INDEX)
+010610             SET CV-CAND-HAS-EDUCATION TO TRUE
+010620         WHEN CV-SECT-EXPERIENCE OF CV-NODE-ENTRY(CV-NODE-INDEX)
+010630             SET CV-CAND-HAS-EXPERIENCE TO TRUE
+010640         WHEN OTHER
+010650             CONTINUE
+010660     END-EVALUATE.
+010670 4910-EXIT.
+010680     EXIT.
+010690*****************************************************************
+010700*    4950-CHECK-CANDIDATE-COMPLETE                               *
+010710*****************************************************************
+010720 4950-CHECK-CANDIDATE-COMPLETE.
+010730     IF NOT CV-CAND-HAS-EDUCATION
+010740         DISPLAY 'CV100W - CANDIDATE ' CV-SUMMARY-PRIOR-CANDIDATE
+010750             ' HAS NO EDUCATION ENTRIES'
+010760     END-IF.
+010770     IF NOT CV-CAND-HAS-EXPERIENCE
+010780         DISPLAY 'CV100W - CANDIDATE ' CV-SUMMARY-PRIOR-CANDIDATE
+010790             ' HAS NO EXPERIENCE ENTRIES'
+010800     END-IF.
+010810 4950-EXIT.
+010820     EXIT.
+010830*****************************************************************
+010840*    5000-WRITE-CV-REPORT                                       *
+010850*                                                                *
+010860*    PRODUCES A PRINT-READY CV DOCUMENT FROM THE NODE TABLE -    *
+010870*    A HEADER PER SECTION, DATES RIGHT-ALIGNED, AND A PAGE       *
+010880*    BREAK EVERY TIME THE CANDIDATE CHANGES.                     *
+010890*****************************************************************
+010900 5000-WRITE-CV-REPORT.
+010910     MOVE SPACES TO CV-REPORT-PRIOR-CANDIDATE.
+010920     MOVE SPACES TO CV-REPORT-PRIOR-SECTION.
+010930     OPEN OUTPUT CV-REPORT-FILE.
+010940     PERFORM VARYING CV-NODE-INDEX FROM 1 BY 1
+010950         UNTIL CV-NODE-INDEX > CV-NODE-COUNT
+010960         IF CV-IS-CURRENT OF CV-NODE-ENTRY(CV-NODE-INDEX)
+010970             PERFORM 5100-WRITE-REPORT-NODE THRU 5100-EXIT
+010980         END-IF
+010990     END-PERFORM.
+011000     CLOSE CV-REPORT-FILE.
+011010 5000-EXIT.
+011020     EXIT.
+011030*****************************************************************
+011040*    5100-WRITE-REPORT-NODE                                     *
+011050*****************************************************************
+011060 5100-WRITE-REPORT-NODE.
+011070     IF CV-CANDIDATE-ID OF CV-NODE-ENTRY(CV-NODE-INDEX) NOT =
+011080         CV-REPORT-PRIOR-CANDIDATE
+011090         IF CV-REPORT-PRIOR-CANDIDATE NOT = SPACES
+011100             PERFORM 5200-WRITE-PAGE-BREAK THRU 5200-EXIT
+011110         END-IF
+011120         PERFORM 5300-WRITE-CANDIDATE-HEADER THRU 5300-EXIT
+011130         MOVE CV-CANDIDATE-ID OF CV-NODE-ENTRY(CV-NODE-INDEX) TO
+011140             CV-REPORT-PRIOR-CANDIDATE
+011150         MOVE SPACES TO CV-REPORT-PRIOR-SECTION
+011160     END-IF.
+011170     IF CV-SECTION-CODE OF CV-NODE-ENTRY(CV-NODE-INDEX) NOT =
+011180         CV-REPORT-PRIOR-SECTION
+011190         PERFORM 5400-WRITE-SECTION-HEADER THRU 5400-EXIT
+011200         MOVE CV-SECTION-CODE OF CV-NODE-ENTRY(CV-NODE-INDEX) TO
+011210             CV-REPORT-PRIOR-SECTION
+011220     END-IF.
+011230     PERFORM 5500-WRITE-DETAIL-LINE THRU 5500-EXIT.
+011240     IF CV-DESCRIPTION OF CV-NODE-ENTRY(CV-NODE-INDEX)
+011250         NOT = SPACES
+011260         PERFORM 5550-WRITE-DESCRIPTION-LINE THRU 5550-EXIT
+011270     END-IF.
+011280 5100-EXIT.
+011290     EXIT.
+011300*****************************************************************
+011310*    5200-WRITE-PAGE-BREAK                                      *
+011320*****************************************************************
+011330 5200-WRITE-PAGE-BREAK.
+011340     MOVE SPACES TO CV-REPORT-LINE.
+011350     WRITE CV-REPORT-LINE AFTER ADVANCING PAGE.
+011360 5200-EXIT.
+011370     EXIT.
+011380*****************************************************************
+011390*    5300-WRITE-CANDIDATE-HEADER                                *
+011400*****************************************************************
+011410 5300-WRITE-CANDIDATE-HEADER.
+011420     MOVE SPACES TO CV-REPORT-LINE.
+011430     STRING 'CANDIDATE: ' DELIMITED BY SIZE
+011440            CV-CANDIDATE-ID OF CV-NODE-ENTRY(CV-NODE-INDEX)
+011450                DELIMITED BY SIZE
+011460         INTO CV-REPORT-LINE.
+011470     WRITE CV-REPORT-LINE AFTER ADVANCING 1 LINE.
+011480 5300-EXIT.
+011490     EXIT.
+011500*****************************************************************
+011510*    5400-WRITE-SECTION-HEADER                                  *
+011520*****************************************************************
+011530 5400-WRITE-SECTION-HEADER.
+011540     MOVE SPACES TO CV-REPORT-LINE.
+011550     EVALUATE TRUE
+011560         WHEN CV-SECT-EDUCATION OF CV-NODE-ENTRY(CV-NODE-INDEX)
+011570             MOVE '  EDUCATION' TO CV-REPORT-LINE
+011580         WHEN CV-SECT-EXPERIENCE OF CV-NODE-ENTRY(CV-NODE-INDEX)
+011590             MOVE '  EXPERIENCE' TO CV-REPORT-LINE
+011600         WHEN CV-SECT-SKILLS OF CV-NODE-ENTRY(CV-NODE-INDEX)
+011610             MOVE '  SKILLS' TO CV-REPORT-LINE
+011620         WHEN CV-SECT-CERTIFICATION OF
+011630         CV-NODE-ENTRY(CV-NODE-INDEX)
+011640             MOVE '  CERTIFICATIONS' TO CV-REPORT-LINE
+011650         WHEN OTHER
+011660             MOVE '  OTHER' TO CV-REPORT-LINE
+011670     END-EVALUATE.
+011680     WRITE CV-REPORT-LINE AFTER ADVANCING 2 LINES.
+011690 5400-EXIT.
+011700     EXIT.
+011710*****************************************************************
+011720*    5500-WRITE-DETAIL-LINE                                     *
+011730*                                                                *
+011740*    DATES ARE RIGHT-ALIGNED IN A 10-CHARACTER FIELD BY MOVING   *
+011750*    THEM INTO THE RIGHT-HAND END OF A SPACE-FILLED FIELD.       *
+011760*****************************************************************
+011770 5500-WRITE-DETAIL-LINE.
+011780     MOVE SPACES TO CV-REPORT-START-FIELD.
+011790     MOVE SPACES TO CV-REPORT-END-FIELD.
+011800     MOVE CV-START-DATE OF CV-NODE-ENTRY(CV-NODE-INDEX) TO
+011810         CV-REPORT-START-FIELD(3:8).
+011820     MOVE CV-END-DATE OF CV-NODE-ENTRY(CV-NODE-INDEX) TO
+011830         CV-REPORT-END-FIELD(3:8).
+011840     MOVE SPACES TO CV-REPORT-LINE.
+011850     STRING '    ' DELIMITED BY SIZE
+011860        CV-TITLE OF CV-NODE-ENTRY(CV-NODE-INDEX) DELIMITED BY SIZE
+011870        ' - ' DELIMITED BY SIZE
+011880        CV-ORGANIZATION OF CV-NODE-ENTRY(CV-NODE-INDEX)
+011890            DELIMITED BY SIZE
+011900        ' ' DELIMITED BY SIZE
+011910        CV-REPORT-START-FIELD DELIMITED BY SIZE
+011920        ' - ' DELIMITED BY SIZE
+011930        CV-REPORT-END-FIELD DELIMITED BY SIZE
+011940     INTO CV-REPORT-LINE.
+011950     WRITE CV-REPORT-LINE AFTER ADVANCING 1 LINE.
+011960 5500-EXIT.
+011970     EXIT.
+011980*****************************************************************
+011990*    5550-WRITE-DESCRIPTION-LINE                                *
+012000*                                                                *
+012010*    PRINTS THE NODE'S DESCRIPTION AS AN INDENTED CONTINUATION   *
+012020*    LINE UNDERNEATH THE DETAIL LINE IT BELONGS TO.              *
+012030*****************************************************************
+012040 5550-WRITE-DESCRIPTION-LINE.
+012050     MOVE SPACES TO CV-REPORT-LINE.
+012060     STRING '        ' DELIMITED BY SIZE
+012070            CV-DESCRIPTION OF CV-NODE-ENTRY(CV-NODE-INDEX)
+012080                DELIMITED BY SIZE
+012090         INTO CV-REPORT-LINE.
+012100     WRITE CV-REPORT-LINE AFTER ADVANCING 1 LINE.
+012110 5550-EXIT.
+012120     EXIT.
+012130*****************************************************************
+012140*    9999-TERMINATE                                             *
+012150*****************************************************************
+012160 9999-TERMINATE.
+012170     CLOSE CV-EXCEPTION-FILE.
+012180     CLOSE CV-AUDIT-FILE.
+012190 9999-EXIT.
+012200     EXIT.
